@@ -8,54 +8,41 @@ SPECIAL-NAMES.
 
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT SUC1 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS suc1-estado.
-	SELECT SUC2 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS suc2-estado.
-	SELECT SUC3 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS suc3-estado.
+*> SUCMOV reemplaza a los antiguos SUC1/SUC2/SUC3: es el archivo unico
+*> de movimientos de horas por sucursal. Cada sucursal queda identificada
+*> por sucmov_suc dentro del propio registro, asi que dar de alta una
+*> sucursal nueva (o la cuarta, quinta, etc.) es un cambio de datos en
+*> sucursales.txt/sucmov.txt y no un cambio de programa.
+	SELECT SUCMOV ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS sucmov-estado.
 	SELECT TIM ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS times-estado.
 	SELECT SUCURSALES ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS sucursales-estado.
 	SELECT PROFESORES ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS profesores-estado.
 	SELECT TIPOSCLASE ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS tipos_clase-estado.
     SELECT MASTER ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS mae-estado.
+	SELECT LIQUIDACION ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS liquidacion-estado.
+*> checkpoint de la corrida: si existe al arrancar, es que una corrida
+*> anterior sobre archivos grandes se corto antes de terminar, y se
+*> retoma desde ahi en vez de reprocesar SUCMOV/TIM desde el registro 1.
+	SELECT CHECKPOINT ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS checkpoint-estado.
+*> copia en formato CSV de la matriz de horas por sucursal/ano/mes, para
+*> poder llevarla a una planilla sin retipear los numeros del listado.
+	SELECT MATRIZCSV ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS matrizcsv-estado.
 DATA DIVISION.
 FILE SECTION.
 
-FD SUC1 LABEL RECORD IS STANDARD 
-		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/suc1.txt".
-01 reg_suc1.
-	  03 suc1_num 						PIC X(5).
-	  03 suc1_fecha.
-	  	05 suc1_fecha_ano				PIC 9(4).
-	  	05 suc1_fecha_mes				PIC 9(2).
-	  	05 suc1_fecha_dia				PIC 9(2).
-	  03 suc1_suc 						PIC X(3).
-	  03 suc1_clase 					PIC X(4).
-	  03 suc1_horas 					PIC 9(2)V99.
-	  
-FD SUC2 LABEL RECORD IS STANDARD 
-		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/suc2.txt".
-01 reg_suc2.
-	  03 suc2_num 						PIC X(5).
-	  03 suc2_fecha.
-	  	05 suc2_fecha_ano				PIC 9(4).
-	  	05 suc2_fecha_mes				PIC 9(2).
-	  	05 suc2_fecha_dia				PIC 9(2).
-	  03 suc2_suc 						PIC X(3).
-	  03 suc2_clase 					PIC X(4).
-	  03 suc2_horas 					PIC 9(2)V99.
-	  
-FD SUC3 LABEL RECORD IS STANDARD 
-		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/suc3.txt".
-01 reg_suc3.
-	  03 suc3_num 						PIC X(5).
-	  03 suc3_fecha.
-	  	05 suc3_fecha_ano				PIC 9(4).
-	  	05 suc3_fecha_mes				PIC 9(2).
-	  	05 suc3_fecha_dia				PIC 9(2).
-	  03 suc3_suc 						PIC X(3).
-	  03 suc3_clase 					PIC X(4).
-	  03 suc3_horas 					PIC 9(2)V99.
-	  
-FD PROFESORES LABEL RECORD IS STANDARD 
+FD SUCMOV LABEL RECORD IS STANDARD
+		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/sucmov.txt".
+01 reg_sucmov.
+	  03 sucmov_num 					PIC X(5).
+	  03 sucmov_fecha.
+	  	05 sucmov_fecha_ano				PIC 9(4).
+	  	05 sucmov_fecha_mes				PIC 9(2).
+	  	05 sucmov_fecha_dia				PIC 9(2).
+	  03 sucmov_suc 					PIC X(3).
+	  03 sucmov_clase 					PIC X(4).
+	  03 sucmov_horas 					PIC 9(2)V99.
+
+FD PROFESORES LABEL RECORD IS STANDARD
 		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/profesores.txt".
 01 reg_profesores.
 	  03 prof_num 						PIC X(5).
@@ -91,21 +78,95 @@ FD TIPOSCLASE LABEL RECORD IS STANDARD
 	  03 tip_clase_suc 					PIC X(4).
 	  03 tip_clase_razon 				PIC X(20).
 	  03 tip_clase_dire 				PIC 9(5)V99.
-	  
-FD MASTER LABEL RECORD IS STANDARD 
+*> vigencia de esta tarifa: un mismo codigo de tipo de clase puede
+*> repetirse en tiposClase.txt con varios renglones de vigencia, uno
+*> por cada tarifa historica que tuvo.
+	  03 tip_clase_desde.
+	  	05 tip_clase_desde_ano 			PIC 9(4).
+	  	05 tip_clase_desde_mes 			PIC 9(2).
+	  	05 tip_clase_desde_dia 			PIC 9(2).
+	  03 tip_clase_hasta.
+	  	05 tip_clase_hasta_ano 			PIC 9(4).
+	  	05 tip_clase_hasta_mes 			PIC 9(2).
+	  	05 tip_clase_hasta_dia 			PIC 9(2).
+
+FD MASTER LABEL RECORD IS STANDARD
 		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/mae.txt".
-01 reg_mae 								PIC X(24).
+01 reg_mae.
+*> un renglon por movimiento ya resuelto: sucursal, tipo de clase y
+*> tarifa son los codigos/valores que matchearon contra las tablas
+*> maestras (no el registro crudo de origen), listo para contabilidad/
+*> liquidacion sin tener que repetir el cruce de tablas.
+	  03 mae_prof_num 					PIC X(5).
+	  03 mae_fecha.
+	  	05 mae_fecha_ano 				PIC 9(4).
+	  	05 mae_fecha_mes 				PIC 9(2).
+	  	05 mae_fecha_dia 				PIC 9(2).
+	  03 mae_sucursal 					PIC X(3).
+	  03 mae_clase 						PIC X(4).
+	  03 mae_horas 						PIC 9(2)V99.
+	  03 mae_tarifa 					PIC 9(5)V99.
+	  03 mae_importe 					PIC 9(7)V99.
+*> indicador de archivo de origen del movimiento: "S" = SUCMOV
+*> (horas por sucursal), "T" = TIM (horas cargadas por tiempo).
+	  03 mae_origen 					PIC X(1).
+
+FD LIQUIDACION LABEL RECORD IS STANDARD
+		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/liquidacion.txt".
+*> un renglon por profesor por corrida, para que nomina liquide sin
+*> tener que recalcular nada a partir del listado por pantalla.
+01 reg_liquidacion.
+	  03 liq_prof_num 					PIC X(5).
+	  03 liq_prof_nom 					PIC X(25).
+	  03 liq_horas 						PIC 9(6).
+	  03 liq_tarifa 					PIC 9(10)V99.
+
+FD CHECKPOINT LABEL RECORD IS STANDARD
+		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/checkpoint.txt".
+01 reg_checkpoint.
+	  03 chk_sucmov_leidos 				PIC 9(8).
+	  03 chk_tim_leidos 				PIC 9(8).
+	  03 chk_prof_ant_min 				PIC X(5).
+
+FD MATRIZCSV LABEL RECORD IS STANDARD
+		VALUE OF FILE-ID IS "/home/fernando/workspaces/workspace/algo4/algoIIII/tp1/archivos/matrizHoras.csv".
+01 reg_matriz_csv.
+	  03 csv_suc 						PIC X(8).
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_ano 						PIC X(4).
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_ene 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_feb 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_mar 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_abr 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_may 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_jun 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_jul 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_ago 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_sep 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_oct 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_nov 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_dic 						PIC X(3) VALUE ALL "0".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tot 						PIC X(5) VALUE ALL "0".
 
 WORKING-STORAGE SECTION.
 
 	77  profesores-estado  				PIC XX VALUE "NO".
 		88 profesores-estado_eof		VALUE "SI".
-	77 	suc1-estado 					PIC XX VALUE "NO". 
-		88 suc1-estado_eof 				VALUE "SI".
-	77 	suc2-estado						PIC XX VALUE "NO". 
-		88 suc2-estado_eof 				VALUE "SI".
-	77 	suc3-estado 					PIC XX VALUE "NO".
-		88 suc3-estado_eof 				VALUE "SI".
+	77 	sucmov-estado 					PIC XX VALUE "NO".
+		88 sucmov-estado_eof 			VALUE "SI".
 	77 	times-estado 					PIC XX VALUE "NO".
 		88 times-estado_eof				VALUE "SI".
 	77 	sucursales-estado 				PIC XX VALUE "NO". 
@@ -113,8 +174,20 @@ WORKING-STORAGE SECTION.
 	77 	tipos_clase-estado 				PIC XX VALUE "NO". 
 		88 tipos_clase-estado_eof 		VALUE "SI".
 	77 	mae-estado 						PIC XX.
-		88 mae-estado_ok 				VALUE "NO". 
+		88 mae-estado_ok 				VALUE "NO".
 		88 mae-estado_eof 				VALUE "SI".
+	77 	liquidacion-estado 				PIC XX.
+		88 liquidacion-estado_ok 		VALUE "NO".
+		88 liquidacion-estado_eof 		VALUE "SI".
+	77 	checkpoint-estado 				PIC XX.
+	77 	matrizcsv-estado 				PIC XX.
+
+*> checkpoint/restart del ciclo de archivos grandes (SUCMOV/TIM/MASTER).
+	01 modo_restart 					PIC XX VALUE "NO".
+	01 cant_sucmov_leidos				PIC 9(8) VALUE 0.
+	01 cant_tim_leidos					PIC 9(8) VALUE 0.
+	01 cant_sucmov_checkpoint			PIC 9(8) VALUE 0.
+	01 cant_tim_checkpoint				PIC 9(8) VALUE 0.
 	77  WB-FIN-ENTRADA 					PIC X(1) VALUE "N".
     	88 FIN-ENTRADA 					VALUE "S".
 
@@ -132,31 +205,55 @@ WORKING-STORAGE SECTION.
 	01 TOT_X_SUC 						PIC 9(6) VALUE 0.
 	01 TOT_IMPR							PIC X(6).
 	
-	01 fin_suc1 						PIC XX   VALUE "NO".
-	01 fin_suc2 						PIC XX   VALUE "NO".
-	01 fin_suc3 						PIC XX   VALUE "NO".
+	01 fin_sucmov 						PIC XX   VALUE "NO".
 	01 fin_times 						PIC XX   VALUE "NO".
 	01 fin_sucur 						PIC XX   VALUE "NO".
 	01 fin_tipCla 						PIC XX   VALUE "NO".
 
 	01 archALeer 						PIC 9(1) VALUE 0.
-	*> 1=suc1, 2=suc2, 3=suc3, 4=Times
+	*> 1=SUCMOV, 2=Times
 	*> REGISTROS MINIMOS:
 	01 prof_min							PIC X(5).
 	01 prof_ant_min						PIC X(5).
  	01 fecha_min 						PIC X(8).
  	01 fecha_ant_min 					PIC X(8).
+*> fecha del movimiento que determino prof_ant_min (51_OBTENER_REG_MIN_PROF),
+*> usada para fechar la excepcion de "profesor no encontrado" (5_CICLO_ARCHIVOS)
+*> antes de que CALCULO_ANT_FECHA_MIN/522_CICLO_FECHA recalculen fecha_ant_min.
+ 	01 fecha_prof_no_enc				PIC X(8).
  	01 cant_horas_a_sumar				PIC 9(2)V99.
+ 	01 bill_tot_horas_tmp				PIC 9(6)V99 VALUE 0.
+ 	01 bill_tot_impor_tmp				PIC 9(9)V99 VALUE 0.
 
  	01 cont_titulo						PIC 9(2) VALUE 0.
+ 	01 cont_titulo_mat					PIC 9(2) VALUE 0.
  	01 tarifa 							PIC 9(11)V99 VALUE 0.
 
- 	01 ano 								PIC X(4).
- 	01 I 								PIC 9(3).
- 	01 II 								PIC 9(4).
- 	*> vector de sucursales 
+ 	01 ano 								PIC 9(4).
+ 	01 I 								PIC 9(4).
+ 	01 II 								PIC S9(4).
+ 	*> ventana de anios de la matriz: en vez de 5 anios fijos (2012-2016)
+ 	*> se calcula la posicion de cada anio como desplazamiento desde
+ 	*> ano_min, el menor anio que aparece en SUCMOV/TIM (PRECALCULAR_ANIOS
+ 	*> lo determina con una pasada previa de lectura, antes de abrir los
+ 	*> archivos para el ciclo de merge propiamente dicho), asi la matriz
+ 	*> imprime solo los anios realmente presentes en los datos en vez de
+ 	*> arrastrar un piso fijo (2000) que suma una fila vacia de mas por
+ 	*> cada anio que pasa.
+ 	01 ano_min							PIC 9(4) VALUE 9999.
+ 	01 pre_fin_sucmov						PIC XX VALUE "NO".
+ 	01 pre_fin_tim						PIC XX VALUE "NO".
+ 	01 CANT_ANIOS_MAX						PIC 9(2) VALUE 80.
+ 	01 cant_anios						PIC 9(2) VALUE 0.
+ 	01 anio_fuera_rango					PIC 9(5) VALUE 0.
+ 	01 anoi_valido						PIC XX VALUE "SI".
+ 	01 anios_restantes					PIC 9(2) VALUE 0.
+ 	*> vector de sucursales: tamano amplio para admitir altas de
+ 	*> sucursales nuevas sin tener que recompilar el programa.
+ 	01 cant_sucursales					PIC 9(3) VALUE 0.
 	01 v_sucursales.
-	  03 v_sucursal OCCURS 3 TIMES ascending key is v_suc_num indexed by ind.
+	  03 v_sucursal OCCURS 1 TO 500 TIMES DEPENDING ON cant_sucursales
+	  	ascending key is v_suc_num indexed by ind.
 	  	05 v_suc_num 					PIC X(3).
 	  	05 v_suc_razon 					PIC 9(25).
 	  	05 v_suc_dire 					PIC X(20).
@@ -170,9 +267,14 @@ WORKING-STORAGE SECTION.
 	  03 aux_suc_tel 					PIC X(20).
 	  03 aux_suc_cuit 					PIC 9(11).
 
+*> ambos vectores se dimensionan con el mismo tope que v_sucursales
+*> (cant_sucursales), asi la matriz de horas sigue cubriendo todas las
+*> sucursales dadas de alta sin tocar el programa.
 	01 matriz_horas.
-	  03 v_suc OCCURS 3 TIMES ascending key is m_suc indexed by suci.
-	  	05 v_ano OCCURS 5 TIMES ascending key is m_ano indexed by anoi.
+	  03 v_suc OCCURS 1 TO 500 TIMES DEPENDING ON cant_sucursales
+	  	ascending key is m_suc indexed by suci.
+	  	05 v_ano OCCURS 1 TO 80 TIMES DEPENDING ON cant_anios
+	  		ascending key is m_ano indexed by anoi.
 	  	   07 v_mes OCCURS 12 TIMES ascending key is m_mes indexed by mesi.
 	  	   	  09 m_suc					PIC X(3).
 	  	   	  09 m_ano					PIC X(4).
@@ -180,8 +282,10 @@ WORKING-STORAGE SECTION.
 	  	   	  09 m_horas 				PIC 9(3) VALUE 0.
 
 	01 tot_ano.
-	  03 v_suc_ano OCCURS 3 TIMES ascending key is m2_suc indexed by sucii.
-	    05 v_tot_ano OCCURS 5 TIMES ascending key is m2_ano indexed by anoii.
+	  03 v_suc_ano OCCURS 1 TO 500 TIMES DEPENDING ON cant_sucursales
+	  	ascending key is m2_suc indexed by sucii.
+	    05 v_tot_ano OCCURS 1 TO 80 TIMES DEPENDING ON cant_anios
+	    	ascending key is m2_ano indexed by anoii.
 	  	  07 m2_suc						PIC X(3).
 	  	  07 m2_ano 					PIC X(4).
 	  	  07 m2_horas 					PIC 9(4) VALUE 0.
@@ -193,16 +297,66 @@ WORKING-STORAGE SECTION.
 
 	01 tot_tot_mat 						PIC 9(4) VALUE 0.
 
+	01 cant_tipos_clase					PIC 9(3) VALUE 0.
+*> un mismo v_tip_clase_num ya no es clave unica (puede traer varios
+*> renglones de vigencia historica), asi que la tabla se recorre en
+*> forma lineal por BUSCAR_TARIFA_VIGENTE en vez de SEARCH ALL.
 	01 v_tipos_clase.
-	  03 v_tipo_clase OCCURS 50 TIMES ascending key is v_tip_clase_num indexed by indi.
+	  03 v_tipo_clase OCCURS 1 TO 200 TIMES DEPENDING ON cant_tipos_clase
+	  	ascending key is v_tip_clase_num indexed by indi.
 	  	05 v_tip_clase_num 				PIC X(4).
 	  	05 v_tip_clase_desc 			PIC X(20).
-	  	05 v_tip_clase_tarifa			PIC 9(5)V99. 	
+	  	05 v_tip_clase_tarifa			PIC 9(5)V99.
+	  	05 v_tip_clase_desde			PIC X(8).
+	  	05 v_tip_clase_hasta			PIC X(8).
+
+	01 fecha_mov_buscada					PIC X(8).
+
+*> lista de codigos de tipo de clase sin repetir (tiposClase.txt puede
+*> traer el mismo codigo varias veces, una por vigencia); se usa para
+*> el informe de facturacion por sucursal y tipo de clase.
+	01 cant_clases_rep					PIC 9(3) VALUE 0.
+	01 v_clases_rep.
+	  03 v_clase_rep OCCURS 1 TO 200 TIMES DEPENDING ON cant_clases_rep
+	  	ascending key is v_clase_rep_cod indexed by clasei.
+	  	05 v_clase_rep_cod				PIC X(4).
+	  	05 v_clase_rep_desc				PIC X(20).
+
+*> totales de horas e importe facturado por sucursal y tipo de clase.
+	01 v_billing.
+	  03 b_suc OCCURS 1 TO 500 TIMES DEPENDING ON cant_sucursales
+	  	indexed by bsuci.
+	  	05 b_clase OCCURS 1 TO 200 TIMES DEPENDING ON cant_clases_rep
+	  		indexed by bclasei.
+	  		07 b_horas					PIC 9(5)V99 VALUE 0.
+	  		07 b_importe				PIC 9(9)V99 VALUE 0.
 
 	01 aux_tipo_clase.
 	  03 aux_tip_clase_num 				PIC X(4).
 	  03 aux_tip_clase_desc 			PIC X(20).
-      03 aux_tip_clase_tarifa			PIC 9(5)V99. 	
+      03 aux_tip_clase_tarifa			PIC 9(5)V99.
+
+*> banderas de validacion: indican si el codigo de sucursal/tipo de
+*> clase del movimiento actual existe en las tablas maestras.
+	01 sucursal_encontrada				PIC XX VALUE "SI".
+	01 clase_encontrada					PIC XX VALUE "SI".
+	01 clase_rep_encontrada				PIC XX VALUE "SI".
+
+*> listado de excepciones: codigos de sucursal/tipo de clase de
+*> sucmov.txt/times.txt que no matchean contra
+*> sucursales.txt/tiposClase.txt.
+	01 cant_excepciones					PIC 9(3) VALUE 0.
+	01 cant_prof_no_enc					PIC 9(3) VALUE 0.
+	01 v_excepciones.
+	  03 v_excepcion OCCURS 1 TO 500 TIMES DEPENDING ON cant_excepciones
+	  	indexed by exci.
+	  	05 exc_tipo						PIC X(10).
+	  	05 exc_codigo						PIC X(5).
+	  	05 exc_prof						PIC X(5).
+	  	05 exc_fecha						PIC X(8).
+	01 exc_tipo_tmp						PIC X(10).
+	01 exc_codigo_tmp						PIC X(5).
+	01 clase_buscada						PIC X(4).
 
 
 	01 cant_hojas						PIC 9(3) VALUE 1.
@@ -376,6 +530,37 @@ WORKING-STORAGE SECTION.
 	  03 nada  							PIC X(2) VALUE ALL " ".
 	  03 reg_mat3_tot 					PIC X(5) VALUE ALL "0".
 
+	01 titulo_matriz_csv.
+	  03 csv_tit_suc 					PIC X(8) VALUE "SUCURSAL".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_ano 					PIC X(4) VALUE "ANO".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_ene 					PIC X(3) VALUE "ENE".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_feb 					PIC X(3) VALUE "FEB".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_mar 					PIC X(3) VALUE "MAR".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_abr 					PIC X(3) VALUE "ABR".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_may 					PIC X(3) VALUE "MAY".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_jun 					PIC X(3) VALUE "JUN".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_jul 					PIC X(3) VALUE "JUL".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_ago 					PIC X(3) VALUE "AGO".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_sep 					PIC X(3) VALUE "SEP".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_oct 					PIC X(3) VALUE "OCT".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_nov 					PIC X(3) VALUE "NOV".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_dic 					PIC X(3) VALUE "DIC".
+	  03 nada 							PIC X(1) VALUE ",".
+	  03 csv_tit_tot 					PIC X(5) VALUE "TOTAL".
+
 	01 linea.
 	  03 guiones 						PIC X(80) VALUE ALL "-".
 
@@ -430,12 +615,46 @@ WORKING-STORAGE SECTION.
 	  03 nada 							PIC X(1) VALUE ALL " ".
 	  03 reg4_impor						PIC 9(10)V99.
 
-	01 reg5_tot_gral. 
+	01 reg5_tot_gral.
 	  03 nada 							PIC X(2) VALUE ALL " ".
 	  03 reg5_tit 						PIC X(13) VALUE "Total general".
 	  03 nada 							PIC X(50) VALUE ALL " ".
 	  03 reg5_impor						PIC 9(11)V99.
 
+*> informe de facturacion por sucursal y tipo de clase.
+	01 titulo_bill.
+	  03 nada 							PIC X(2) VALUE ALL " ".
+	  03 tit_bill						PIC X(55) VALUE
+	  	"Listado de Facturacion por Sucursal y Tipo de Clase".
+
+	01 columnas_bill.
+	  03 nada 							PIC X(2) VALUE ALL " ".
+	  03 col_bill_suc					PIC X(10) VALUE "Sucursal".
+	  03 nada 							PIC X(2) VALUE ALL " ".
+	  03 col_bill_clase					PIC X(20) VALUE "Tipo de Clase".
+	  03 nada 							PIC X(3) VALUE ALL " ".
+	  03 col_bill_horas					PIC X(8) VALUE "Horas".
+	  03 nada 							PIC X(3) VALUE ALL " ".
+	  03 col_bill_impor					PIC X(12) VALUE "Importe".
+
+	01 reg_bill.
+	  03 nada 							PIC X(2) VALUE ALL " ".
+	  03 bill_suc 						PIC X(10) VALUE ALL "X".
+	  03 nada 							PIC X(2) VALUE ALL " ".
+	  03 bill_clase						PIC X(20) VALUE ALL "X".
+	  03 nada 							PIC X(3) VALUE ALL " ".
+	  03 bill_horas 					PIC Z(4)9.99.
+	  03 nada 							PIC X(3) VALUE ALL " ".
+	  03 bill_impor						PIC Z(8)9.99.
+
+	01 reg_bill_tot_suc.
+	  03 nada 							PIC X(2) VALUE ALL " ".
+	  03 bill_tot_tit					PIC X(25) VALUE "Total de la sucursal".
+	  03 nada 							PIC X(13) VALUE ALL " ".
+	  03 bill_tot_horas					PIC Z(5)9.99.
+	  03 nada 							PIC X(3) VALUE ALL " ".
+	  03 bill_tot_impor					PIC Z(8)9.99.
+
 	01  W-FECHA-HORA-SISTEMA  			PIC S9(15) VALUE   0.
 	01  W-ANNO-SISTEMA        			PIC S9(8) VALUE   0.
 	01  W-MES-SISTEMA        			PIC S9(8) VALUE   0.
@@ -469,97 +688,227 @@ PROCEDURE DIVISION.
 
 *> CICLO PPAL--------------------------------------------------------------
    *> ACCEPT FECHA8 FROM CENTURY-DATE.
+	PERFORM PRECALCULAR_ANIOS.
 	PERFORM 1_ABRO_ARCHIVOS.
-	PERFORM 2_LEO_ARCHIVOS.
+*> en modo restart, el salteo de DETECTAR_RESTART/1_ABRO_ARCHIVOS ya
+*> dejo apuntados los registros de SUCMOV/TIM que corresponden; volver
+*> a leer aca perderia uno de cada archivo.
+	IF (modo_restart IS = "NO") THEN
+		PERFORM 2_LEO_ARCHIVOS
+	END-IF.
 	PERFORM 3_CICLO_SUCURSALES UNTIL sucursales-estado_eof.
 	PERFORM 4_CICLO_TIPOS_CLASE UNTIL tipos_clase-estado_eof.
-	PERFORM 5_CICLO_ARCHIVOS UNTIL fin_suc1 IS = "SI" and fin_suc2 IS = "SI" and fin_suc3 IS = "SI" and fin_times IS = "SI".
+	PERFORM 5_CICLO_ARCHIVOS UNTIL fin_sucmov IS = "SI" and fin_times IS = "SI".
 	PERFORM 7_CIERRO_ARCHIVOS.
 	PERFORM ARMAR_DISPLAY_GRAL.
 	MOVE TOT_GRAL TO TOT_IMPR.
+*> los acumuladores (TOT_GRAL, TARIFA_TOT, la matriz de horas, el
+*> informe de facturacion, las excepciones) no se guardan en el
+*> checkpoint: en una corrida reanudada arrancan de nuevo en su valor
+*> inicial y solo suman lo que se proceso desde el checkpoint en
+*> adelante, asi que los totales/listados de una corrida reanudada no
+*> son los de la corrida completa.
+	IF (modo_restart IS = "SI") THEN
+		DISPLAY " "
+		DISPLAY "AVISO: corrida reanudada desde un checkpoint."
+		DISPLAY "Los totales y listados que siguen solo cubren los movimientos"
+		DISPLAY "procesados desde ese checkpoint en adelante, no la corrida completa."
+		DISPLAY " "
+	END-IF.
 	PERFORM 6_IMPRIMO_MATRIZ.
+	CLOSE MATRIZCSV.
+	PERFORM 10_IMPRIMO_BILLING.
+	PERFORM 8_IMPRIMO_EXCEPCIONES.
+	PERFORM 9_IMPRIMO_PROF_NO_ENCONTRADOS.
 	STOP RUN.   
 
 
 *> --------------------------------------------------------------
 
+PRECALCULAR_ANIOS.
+*> pasada previa de solo lectura sobre SUCMOV/TIM para determinar
+*> ano_min (el menor anio que aparece en los movimientos), antes de que
+*> 1_ABRO_ARCHIVOS los vuelva a abrir para el ciclo de merge. Usa sus
+*> propias banderas de fin (pre_fin_sucmov/pre_fin_tim) para no tocar
+*> fin_sucmov/fin_times ni cant_sucmov_leidos/cant_tim_leidos, que
+*> DETECTAR_RESTART/1_ABRO_ARCHIVOS necesitan intactos.
+	OPEN INPUT SUCMOV.
+	PERFORM PRECALC_LEER_SUCMOV UNTIL pre_fin_sucmov IS = "SI".
+	CLOSE SUCMOV.
+	OPEN INPUT TIM.
+	PERFORM PRECALC_LEER_TIM UNTIL pre_fin_tim IS = "SI".
+	CLOSE TIM.
+
+PRECALC_LEER_SUCMOV.
+	READ SUCMOV AT END MOVE "SI" TO pre_fin_sucmov.
+	IF (pre_fin_sucmov IS = "NO") AND (sucmov_fecha_ano IS < ano_min) THEN
+		MOVE sucmov_fecha_ano TO ano_min
+	END-IF.
+
+PRECALC_LEER_TIM.
+	READ TIM AT END MOVE "SI" TO pre_fin_tim.
+	IF (pre_fin_tim IS = "NO") AND (tim_fecha_ano IS < ano_min) THEN
+		MOVE tim_fecha_ano TO ano_min
+	END-IF.
+
 1_ABRO_ARCHIVOS.
-	OPEN INPUT SUC1.
-	OPEN INPUT SUC2.
-	OPEN INPUT SUC3.
+*> si quedo un checkpoint de una corrida anterior que no llego a
+*> terminar, se retoma desde ahi en vez de reprocesar SUCMOV/TIM desde
+*> el principio (ver DETECTAR_RESTART).
+	PERFORM DETECTAR_RESTART.
+	OPEN INPUT SUCMOV.
 	OPEN INPUT TIM.
 	OPEN INPUT SUCURSALES.
 	OPEN INPUT TIPOSCLASE.
 	OPEN INPUT PROFESORES.
-	OPEN OUTPUT MASTER.
+	IF (modo_restart IS = "SI") THEN
+		OPEN EXTEND MASTER
+		OPEN EXTEND LIQUIDACION
+		PERFORM LEER_SUCMOV cant_sucmov_checkpoint TIMES
+		PERFORM LEER_TIM cant_tim_checkpoint TIMES
+	ELSE
+		OPEN OUTPUT MASTER
+		OPEN OUTPUT LIQUIDACION
+	END-IF.
+*> la matriz y su copia CSV se imprimen recien al final, sobre el
+*> resultado ya completo del ciclo (sea de una corrida entera o de una
+*> retomada), asi que no necesitan abrirse en modo EXTEND como MASTER y
+*> LIQUIDACION.
+	OPEN OUTPUT MATRIZCSV.
+
+DETECTAR_RESTART.
+*> un checkpoint.txt vacio (la corrida anterior termino bien y
+*> 7_CIERRO_ARCHIVOS lo dejo truncado, no borrado) abre sin problema
+*> pero no tiene ningun registro: hay que mirar el resultado del propio
+*> READ (AT END/NOT AT END), no solo que el OPEN haya andado, para no
+*> confundir "archivo presente pero vacio" con "hay un checkpoint para
+*> retomar".
+	OPEN INPUT CHECKPOINT.
+	IF (checkpoint-estado IS = "00") THEN
+		READ CHECKPOINT
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE "SI" TO modo_restart
+				MOVE chk_sucmov_leidos TO cant_sucmov_checkpoint
+				MOVE chk_tim_leidos TO cant_tim_checkpoint
+*> chk_prof_ant_min es solo informativo (que profesor se estaba
+*> liquidando al momento del checkpoint); el profesor de arranque de
+*> esta corrida lo recalcula igual 51_OBTENER_REG_MIN_PROF a partir de
+*> los registros de SUCMOV/TIM que quedan apuntados despues del salteo.
+		END-READ
+	END-IF.
+	CLOSE CHECKPOINT.
 
 2_LEO_ARCHIVOS.
-	READ suc1 AT END MOVE "SI" TO fin_suc1.
-	READ suc2 AT END MOVE "SI" TO fin_suc2.
-	READ suc3 AT END MOVE "SI" TO fin_suc3.
-	READ TIM  AT END MOVE "SI" TO fin_times.
+	PERFORM LEER_SUCMOV.
+	PERFORM LEER_TIM.
+
+LEER_SUCMOV.
+*> usado tanto en la lectura normal como al saltear registros ya
+*> procesados en un restart (ver 1_ABRO_ARCHIVOS), asi que
+*> cant_sucmov_leidos siempre refleja cuanto se lleva leido de SUCMOV.
+	READ SUCMOV AT END MOVE "SI" TO fin_sucmov.
+	ADD 1 TO cant_sucmov_leidos.
+
+LEER_TIM.
+	READ TIM AT END MOVE "SI" TO fin_times.
+	ADD 1 TO cant_tim_leidos.
 
 CALCULO_ANT_FECHA_MIN.
-	*> inicializo prof_ant sabiendo que hay un registro q la va a llenar 
+	*> inicializo prof_ant sabiendo que hay un registro q la va a llenar
 	MOVE "NNNNNNNN" TO fecha_ant_min.
 	*> caso 1º, ventaja que nadie la pudo inicializar antes
-	IF (fin_suc1 IS = "NO" AND prof_ant_min IS = suc1_num)THEN
-		MOVE suc1_fecha TO fecha_ant_min
-		MOVE 1 TO archALeer		
-	END-IF.
-	*> caso 2º, completo
-	IF (fin_suc2 IS = "NO" AND prof_ant_min IS = suc2_num AND (fecha_ant_min IS = "NNNNN" OR fecha_ant_min IS > suc2_fecha))THEN
-		MOVE suc2_fecha TO fecha_ant_min
-		MOVE 2 TO archALeer				
-	END-IF.
-	*> caso 3º, completo
-	IF (fin_suc3 IS = "NO" AND prof_ant_min IS = suc3_num AND (fecha_ant_min IS = "NNNNN" OR fecha_ant_min IS > suc3_fecha))THEN
-		MOVE suc3_fecha TO fecha_ant_min		
-		MOVE 3 TO archALeer		
+	IF (fin_sucmov IS = "NO" AND prof_ant_min IS = sucmov_num)THEN
+		MOVE sucmov_fecha TO fecha_ant_min
+		MOVE 1 TO archALeer
 	END-IF.
-    *> caso 4º, completo
+    *> caso 2º, completo
 	IF (fin_times IS = "NO" AND prof_ant_min IS = tim_num AND (fecha_ant_min IS = "NNNNN" OR fecha_ant_min IS > tim_fecha))THEN
-		MOVE tim_fecha TO fecha_ant_min		
-		MOVE 4 TO archALeer		
+		MOVE tim_fecha TO fecha_ant_min
+		MOVE 2 TO archALeer
 	END-IF.
 
 3_CICLO_SUCURSALES.
-*> se trae a memoria el archivo de sucursales con su respectivo formato y de ser necesario su indice
+*> se trae a memoria el archivo de sucursales en forma secuencial; el
+*> tamano del vector (OCCURS ... DEPENDING ON cant_sucursales) admite
+*> tantas sucursales como haga falta sin modificar el programa.
 	READ sucursales AT END MOVE "SI" TO sucursales-estado.
-	MOVE suc_suc TO ind.
-	MOVE reg_sucursal TO v_sucursal(ind).
+	IF (sucursales-estado IS NOT = "SI") AND (cant_sucursales IS < 500) THEN
+		ADD 1 TO cant_sucursales
+		SET ind TO cant_sucursales
+		MOVE reg_sucursal TO v_sucursal(ind)
+	END-IF.
 
 4_CICLO_TIPOS_CLASE.
-*> se trae a memoria el archivo de tipos_clase con su respectivo formato y de ser necesario su indice
+*> se trae a memoria el archivo de tipos_clase en forma secuencial,
+*> igual que 3_CICLO_SUCURSALES. tiposClase.txt puede traer varios
+*> renglones con el mismo codigo (una vigencia historica cada uno), asi
+*> que la busqueda posterior (BUSCAR_TARIFA_VIGENTE) es lineal en vez
+*> de SEARCH ALL, que exigiria clave unica.
 	READ tiposclase AT END MOVE "SI" TO tipos_clase-estado.
-	MOVE tip_clase_suc TO indi.
-	MOVE reg_tipclase TO v_tipo_clase(indi).
+	IF (tipos_clase-estado IS NOT = "SI") AND (cant_tipos_clase IS < 200) THEN
+		ADD 1 TO cant_tipos_clase
+		SET indi TO cant_tipos_clase
+		MOVE reg_tipclase TO v_tipo_clase(indi)
+		PERFORM ACTUALIZAR_CLASES_REP
+	END-IF.
+
+ACTUALIZAR_CLASES_REP.
+*> arma la lista de codigos de tipo de clase sin repetir vigencias,
+*> para el informe de facturacion por sucursal y tipo de clase. Supone
+*> que tiposClase.txt trae juntas las vigencias de un mismo codigo
+*> (el mismo orden ascendente que ya exige v_tip_clase_num).
+	IF ((cant_clases_rep IS = 0)
+	OR (v_clase_rep_cod(cant_clases_rep) IS NOT = tip_clase_suc))
+	AND (cant_clases_rep IS < 200) THEN
+		ADD 1 TO cant_clases_rep
+		SET clasei TO cant_clases_rep
+		MOVE tip_clase_suc TO v_clase_rep_cod(clasei)
+		MOVE tip_clase_razon TO v_clase_rep_desc(clasei)
+	END-IF.
 
 
 5_CICLO_ARCHIVOS.
 	PERFORM 51_OBTENER_REG_MIN_PROF.
-	PERFORM OBTENER_INFO_PROF UNTIL prof_num IS = prof_ant_min.
+*> profesores.txt se recorre en orden ascendente buscando prof_ant_min;
+*> si se pasa de largo (prof_num > prof_ant_min) o se llega al final del
+*> archivo sin encontrarlo, se deja de avanzar (para no perder el
+*> registro ya leido, que puede matchear un prof_ant_min posterior) y se
+*> registra como profesor no encontrado en vez de arrastrar el nombre
+*> del ultimo profesor leido.
+	PERFORM OBTENER_INFO_PROF UNTIL (prof_num IS >= prof_ant_min) OR profesores-estado_eof.
+	IF (prof_num IS NOT = prof_ant_min) THEN
+		MOVE "PROFESOR NO ENCONTRADO" TO prof_nom
+		MOVE "PROFESOR" TO exc_tipo_tmp
+		MOVE prof_ant_min TO exc_codigo_tmp
+*> fecha_ant_min todavia tiene la fecha del profesor anterior (todavia
+*> no corrio CALCULO_ANT_FECHA_MIN para este); se pisa con la fecha del
+*> propio movimiento que disparo este prof_ant_min (51_OBTENER_REG_MIN_PROF)
+*> para que la excepcion quede fechada correctamente. 52_CICLO_PROFESORES
+*> la recalcula de cero enseguida, asi que no afecta nada mas.
+		MOVE fecha_prof_no_enc TO fecha_ant_min
+		PERFORM REGISTRAR_EXCEPCION
+	END-IF.
 	MOVE 0 TO TOT_X_PROF.
 	MOVE 0 TO TARIFA_PROF.	
 	MOVE 0  TO cont_titulo.
 	PERFORM ARMAR_ENCABEZADO.
 	MOVE 0 TO cont_titulo.
-	PERFORM 52_CICLO_PROFESORES UNTIL 
-	((fin_suc1 IS = "SI" and fin_suc2 IS = "SI" and fin_suc3 IS = "SI" and fin_times IS = "SI") 
-	or (prof_ant_min IS NOT = suc1_num and prof_ant_min IS NOT = suc2_num and prof_ant_min IS NOT = suc3_num and prof_ant_min IS NOT = tim_num)).
+	PERFORM 52_CICLO_PROFESORES UNTIL
+	((fin_sucmov IS = "SI" and fin_times IS = "SI")
+	or (prof_ant_min IS NOT = sucmov_num and prof_ant_min IS NOT = tim_num)).
 	PERFORM 53_ESCRIBO_TOT_PROF.
 	PERFORM 54_IMPRIMO_TOT_PROF.
 
 6_IMPRIMO_MATRIZ.
-*> se debera leer toda la matriz (punto b) y mostrarla en el formato del enunciado 
+*> se debera leer toda la matriz (punto b) y mostrarla en el formato del enunciado
 *> lmo
-	DISPLAY " ".
-	DISPLAY encabezado.
-	DISPLAY titulo2.
-	DISPLAY " ".
-	DISPLAY culumna_mat2.
-	DISPLAY separador2.
-	PERFORM X_suc 3 TIMES.
+	MOVE 0 TO cont_titulo_mat.
+	PERFORM ARMAR_ENCABEZADO_MAT.
+	MOVE titulo_matriz_csv TO reg_matriz_csv.
+	WRITE reg_matriz_csv.
+	PERFORM X_suc cant_sucursales TIMES.
 
 	move tot_tot_mat to reg_mat3_tot.
 
@@ -586,15 +935,24 @@ CALCULO_ANT_FECHA_MIN.
 	move 11 to mesii.
 	move m3_horas(mesii) to reg_mat3_nov.
 	move 12 to mesii.
-	move m3_horas(mesii) to reg_mat3_dic. 
+	move m3_horas(mesii) to reg_mat3_dic.
 	DISPLAY reg_mat_horas_tot.
 
+	IF (anio_fuera_rango IS > 0) THEN
+		DISPLAY " "
+		DISPLAY "Movimientos fuera de la ventana de anios de la matriz: " anio_fuera_rango
+	END-IF.
+
 X_Suc.
+	IF (cont_titulo_mat IS > 60) THEN
+		MOVE 0 TO cont_titulo_mat
+		PERFORM ARMAR_ENCABEZADO_MAT
+	END-IF.
 	move 1 to m.
-	move l to reg_mat1_suc.
+	move l to suci.
+	move v_suc_num(suci) to reg_mat1_suc.
 	PERFORM LLENAR_ANO.
 	move ano_impr to reg_mat1_ano_p.
-	move l to suci.
 	move m to anoi.
  
  	move 1 to mesi.
@@ -626,11 +984,39 @@ X_Suc.
 	move m2_horas(sucii,anoii) to reg_mat1_tot.
 
 	DISPLAY reg_mat_horas_con_suc.
-	MOVE 2 TO m. 
-	PERFORM X_ano 4 TIMES.	
+	ADD 1 TO cont_titulo_mat.
+
+	MOVE v_suc_num(suci) TO csv_suc.
+	MOVE reg_mat1_ano_p TO csv_ano.
+	MOVE reg_mat1_ene TO csv_ene.
+	MOVE reg_mat1_feb TO csv_feb.
+	MOVE reg_mat1_mar TO csv_mar.
+	MOVE reg_mat1_abr TO csv_abr.
+	MOVE reg_mat1_may TO csv_may.
+	MOVE reg_mat1_jun TO csv_jun.
+	MOVE reg_mat1_jul TO csv_jul.
+	MOVE reg_mat1_ago TO csv_ago.
+	MOVE reg_mat1_sep TO csv_sep.
+	MOVE reg_mat1_oct TO csv_oct.
+	MOVE reg_mat1_nov TO csv_nov.
+	MOVE reg_mat1_dic TO csv_dic.
+	MOVE reg_mat1_tot TO csv_tot.
+	WRITE reg_matriz_csv.
+
+	MOVE 2 TO m.
+	IF (cant_anios IS > 1) THEN
+		COMPUTE anios_restantes = cant_anios - 1
+	ELSE
+		MOVE 0 TO anios_restantes
+	END-IF.
+	PERFORM X_ano anios_restantes TIMES.
 	ADD 1 TO l.
 	DISPLAY " ".
 X_ano.
+	IF (cont_titulo_mat IS > 60) THEN
+		MOVE 0 TO cont_titulo_mat
+		PERFORM ARMAR_ENCABEZADO_MAT
+	END-IF.
 
 	PERFORM LLENAR_ANO.
 	move ano_impr to reg_mat2_ano_p.
@@ -665,38 +1051,65 @@ X_ano.
 	move m2_horas(sucii,anoii) to reg_mat2_tot.
 
 	DISPLAY reg_mat_horas_sin_suc.
+	ADD 1 TO cont_titulo_mat.
+
+	MOVE v_suc_num(suci) TO csv_suc.
+	MOVE reg_mat2_ano_p TO csv_ano.
+	MOVE reg_mat2_ene TO csv_ene.
+	MOVE reg_mat2_feb TO csv_feb.
+	MOVE reg_mat2_mar TO csv_mar.
+	MOVE reg_mat2_abr TO csv_abr.
+	MOVE reg_mat2_may TO csv_may.
+	MOVE reg_mat2_jun TO csv_jun.
+	MOVE reg_mat2_jul TO csv_jul.
+	MOVE reg_mat2_ago TO csv_ago.
+	MOVE reg_mat2_sep TO csv_sep.
+	MOVE reg_mat2_oct TO csv_oct.
+	MOVE reg_mat2_nov TO csv_nov.
+	MOVE reg_mat2_dic TO csv_dic.
+	MOVE reg_mat2_tot TO csv_tot.
+	WRITE reg_matriz_csv.
+
 	ADD 1 TO m.
 
 7_CIERRO_ARCHIVOS.
-	CLOSE SUC1.
-	CLOSE SUC2.
-	CLOSE SUC3.
+	CLOSE SUCMOV.
 	CLOSE TIM.
 	CLOSE SUCURSALES.
 	CLOSE TIPOSCLASE.
 	CLOSE PROFESORES.
 	CLOSE MASTER.
+	CLOSE LIQUIDACION.
+*> MATRIZCSV se cierra aparte (ver mainline), despues de 6_IMPRIMO_MATRIZ:
+*> ese es el unico paragrafo que le escribe (X_Suc/X_ano), y corre
+*> despues de 7_CIERRO_ARCHIVOS.
+*> la corrida termino completa: se vacia el checkpoint para que una
+*> proxima corrida arranque de cero en vez de creer que retoma esta.
+	OPEN OUTPUT CHECKPOINT.
+	CLOSE CHECKPOINT.
+
+ESCRIBIR_CHECKPOINT.
+	MOVE cant_sucmov_leidos TO chk_sucmov_leidos.
+	MOVE cant_tim_leidos TO chk_tim_leidos.
+	MOVE prof_ant_min TO chk_prof_ant_min.
+	OPEN OUTPUT CHECKPOINT.
+	WRITE reg_checkpoint.
+	CLOSE CHECKPOINT.
 
 *> CICLO POR PROFESOR--------------------------------------------------------------
 
 51_OBTENER_REG_MIN_PROF.
-	*> inicializo prof_min sabiendo que hay un registro q la va a llenar 
+	*> inicializo prof_min sabiendo que hay un registro q la va a llenar
 	MOVE "NNNNN" TO prof_ant_min.
 	*> caso 1º, ventaja que nadie la pudo inicializar antes
-	IF (fin_suc1 IS not = "SI")THEN
-		MOVE suc1_num TO prof_ant_min
-	END-IF.
-	*> caso 2º, completo
-	IF (fin_suc2 IS not = "SI" AND (prof_ant_min IS = "NNNNN" OR prof_ant_min IS > suc2_num))THEN
-		MOVE suc2_num TO prof_ant_min
+	IF (fin_sucmov IS not = "SI")THEN
+		MOVE sucmov_num TO prof_ant_min
+		MOVE sucmov_fecha TO fecha_prof_no_enc
 	END-IF.
-	*> caso 3º, completo
-	IF (fin_suc3 IS not = "SI" AND (prof_ant_min IS = "NNNNN" OR prof_ant_min IS > suc3_num))THEN
-		MOVE suc3_num TO prof_ant_min
-	END-IF.
-    *> caso 4º, completo
+    *> caso 2º, completo
 	IF (fin_times IS not = "SI" AND (prof_ant_min IS = "NNNNN" OR prof_ant_min IS > tim_num))THEN
 		MOVE tim_num TO prof_ant_min
+		MOVE tim_fecha TO fecha_prof_no_enc
 	END-IF.
 
 52_CICLO_PROFESORES.
@@ -705,15 +1118,27 @@ X_ano.
 	MOVE 0 TO cont_titulo.
 	MOVE 0 TO TOT_X_FECHA.
 	MOVE 0 TO TARIFA_FECHA.
-	PERFORM 522_CICLO_FECHA UNTIL 
-	((fin_suc1 IS = "SI" and fin_suc2 IS = "SI" and fin_suc3 IS = "SI" and fin_times IS = "SI") 
-	or (prof_ant_min IS NOT = suc1_num and prof_ant_min IS NOT = suc2_num and prof_ant_min IS NOT = suc3_num and prof_ant_min IS NOT = tim_num)
-	or (fecha_ant_min IS NOT = suc1_fecha and fecha_ant_min IS NOT = suc2_fecha and fecha_ant_min IS NOT = suc3_fecha and fecha_ant_min IS NOT = tim_fecha)).
-*> corte cuando eof de todos los archivos: EOF suc1 and EOF suc2 and EOF suc3 and EOF times and Prof_ant != Prof_act and Fecha_ant != Fecha_act
+	PERFORM 522_CICLO_FECHA UNTIL
+	((fin_sucmov IS = "SI" and fin_times IS = "SI")
+	or (prof_ant_min IS NOT = sucmov_num and prof_ant_min IS NOT = tim_num)
+	or (fecha_ant_min IS NOT = sucmov_fecha and fecha_ant_min IS NOT = tim_fecha)).
+*> corte cuando eof de todos los archivos: EOF sucmov and EOF times y Prof_ant != Prof_act y Fecha_ant != Fecha_act
 	PERFORM 523_ESCRIBO_TOT_FECHA.
 
 53_ESCRIBO_TOT_PROF.
-*> se debe escribir en el archivo master, el total por profesor como indica el enunciado
+*> archivo de liquidacion: un renglon por profesor por corrida, ademas
+*> del listado por pantalla que ya arma ARMAR_DISPLAY_PROF. Un profesor
+*> que no se encontro en PROFESORES (prof_nom en "PROFESOR NO ENCONTRADO",
+*> ver 5_CICLO_ARCHIVOS) no tiene datos reales para liquidar, asi que no
+*> se vuelca a LIQUIDACION; sigue saliendo en el listado por pantalla,
+*> que ya lo marca como excepcion.
+	IF (prof_nom IS NOT = "PROFESOR NO ENCONTRADO") THEN
+		MOVE prof_ant_min TO liq_prof_num
+		MOVE prof_nom TO liq_prof_nom
+		MOVE TOT_X_PROF TO liq_horas
+		MOVE TARIFA_PROF TO liq_tarifa
+		WRITE reg_liquidacion
+	END-IF.
 	PERFORM ARMAR_DISPLAY_PROF.
 
 54_IMPRIMO_TOT_PROF.
@@ -722,61 +1147,33 @@ X_ano.
 *> CICLO POR FECHA--------------------------------------------------------------
 
 521_OBTENER_REG_MIN.
-*> se debe inicializar el reg_min con el minimo de entre: reg_suc1, reg_suc2, 
-*>reg_suc3, reg_times (comparando por numero de profesor, fecha y sucursal) para
-*> dejar en el fecha_anterior el min y ademas ya comparar con ese minimo. Por lo 
-*>tanto, ademas, se debera dejar guardado en el arch_min el archivo de donde se saco 
+*> se debe inicializar el reg_min con el minimo de entre: reg_sucmov,
+*> reg_times (comparando por numero de profesor, fecha y sucursal) para
+*> dejar en el fecha_anterior el min y ademas ya comparar con ese minimo. Por lo
+*>tanto, ademas, se debera dejar guardado en el arch_min el archivo de donde se saco
 *>este registro minimo.
 
 	MOVE "NNNNN" TO prof_min.
 	MOVE "NNNNNNNN" TO fecha_min.
 	*> caso 1º, ventaja que nadie la pudo inicializar antes
-	IF (fin_suc1 IS not = "SI")THEN
-		MOVE suc1_num TO prof_min
-		MOVE suc1_fecha TO fecha_min
+	IF (fin_sucmov IS not = "SI")THEN
+		MOVE sucmov_num TO prof_min
+		MOVE sucmov_fecha TO fecha_min
 		MOVE 1 TO archALeer
 	END-IF.
-	*> caso 2º, completo
-	IF (fin_suc2 IS not = "SI" AND prof_min IS = "NNNNN")THEN
-		MOVE suc2_num TO prof_min
-		MOVE suc2_fecha TO fecha_min
-		MOVE 2 TO archALeer		
-	ELSE IF (fin_suc2 IS not = "SI" AND suc2_num IS < prof_min) THEN 	
-		MOVE suc2_num TO prof_min
-		MOVE suc2_fecha TO fecha_min
-		MOVE 2 TO archALeer		
-	ELSE IF (fin_suc2 IS not = "SI" AND suc2_num IS = prof_min AND suc2_fecha IS < fecha_min) THEN 	
-		MOVE suc2_num TO prof_min
-		MOVE suc2_fecha TO fecha_min
-		MOVE 2 TO archALeer		
-	END-IF.
-	*> caso 3º, completo
-	IF (fin_suc3 IS not = "SI" AND prof_min IS = "NNNNN")THEN
-		MOVE suc3_num TO prof_min
-		MOVE suc3_fecha TO fecha_min
-		MOVE 3 TO archALeer		
-	ELSE IF (fin_suc3 IS not = "SI" AND suc3_num IS < prof_min) THEN 	
-		MOVE suc3_num TO prof_min
-		MOVE suc3_fecha TO fecha_min
-		MOVE 3 TO archALeer
-	ELSE IF (fin_suc3 IS not = "SI" AND suc3_num IS = prof_min AND suc3_fecha IS < fecha_min) THEN 	
-		MOVE suc3_num TO prof_min
-		MOVE suc3_fecha TO fecha_min
-		MOVE 3 TO archALeer
-	END-IF.
-    *> caso 4º, completo
+    *> caso 2º, completo
 	IF (fin_times IS not = "SI" AND prof_min IS = "NNNNN")THEN
 		MOVE tim_num TO prof_min
 		MOVE tim_fecha TO fecha_min
-		MOVE 4 TO archALeer
-	ELSE IF (fin_times IS not = "SI" AND tim_num IS < prof_min) THEN 	
+		MOVE 2 TO archALeer
+	ELSE IF (fin_times IS not = "SI" AND tim_num IS < prof_min) THEN
 		MOVE tim_num TO prof_min
 		MOVE tim_fecha TO fecha_min
-		MOVE 4 TO archALeer
-	ELSE IF (fin_times IS not = "SI" AND tim_num IS = prof_min AND tim_fecha IS < fecha_min) THEN 	
+		MOVE 2 TO archALeer
+	ELSE IF (fin_times IS not = "SI" AND tim_num IS = prof_min AND tim_fecha IS < fecha_min) THEN
 		MOVE tim_num TO prof_min
 		MOVE tim_fecha TO fecha_min
-		MOVE 4 TO archALeer
+		MOVE 2 TO archALeer
 	END-IF.
 
 522_CICLO_FECHA.
@@ -786,10 +1183,19 @@ X_ano.
 	PERFORM CALCULO_ANT_FECHA_MIN.
 	PERFORM 5221_SUMAR_TOTALES.
 	PERFORM 5222_SUMAR_EN_MATRIZ.
+	PERFORM 5226_SUMAR_BILLING.
 	PERFORM 5223_ESCRIBO_MOV.
 	PERFORM 5224_LEO_ARCH_MIN.
 	PERFORM 5225_BLOQUEO.
 	ADD 1 TO cont_titulo.
+*> checkpoint a nivel movimiento (no por profesor): se graba apenas el
+*> renglon de este movimiento ya quedo escrito en MASTER (5223_ESCRIBO_MOV)
+*> y 5224_LEO_ARCH_MIN ya dejo SUCMOV/TIM apuntando al proximo registro a
+*> procesar, asi que cant_sucmov_leidos/cant_tim_leidos reflejan
+*> exactamente hasta donde ya se volco a disco. Si el job aborta a mitad
+*> de un profesor, un restart retoma justo despues del ultimo movimiento
+*> ya escrito en vez de reprocesar (y duplicar) todo ese profesor.
+	PERFORM ESCRIBIR_CHECKPOINT.
 
 523_ESCRIBO_TOT_FECHA.
 *> se debe escribir en el archivo master, el total por fecha como indica el enunciado
@@ -798,52 +1204,30 @@ X_ano.
 *> CICLO IND--------------------------------------------------------------
 
 5221_SUMAR_TOTALES.
-    IF (archALeer IS = 1 and fin_suc1 IS NOT = "SI")THEN
-		MOVE suc1_horas TO cant_horas_a_sumar
-	    MOVE suc1_suc TO sucursal_impr
-
-	    MOVE suc1_suc TO ind
-	    MOVE suc1_clase TO indi
-	    MOVE suc1_fecha_mes TO mesi
-	    MOVE suc1_fecha_ano TO ano
+    IF (archALeer IS = 1 and fin_sucmov IS NOT = "SI")THEN
+		MOVE sucmov_horas TO cant_horas_a_sumar
+	    MOVE sucmov_suc TO sucursal_impr
+	    MOVE sucmov_clase TO clase_buscada
+	    MOVE sucmov_fecha TO fecha_mov_buscada
+	    PERFORM BUSCAR_SUCURSAL_Y_CLASE
+
+	    MOVE sucmov_fecha_mes TO mesi
+	    MOVE sucmov_fecha_ano TO ano
 	    PERFORM INSERTAR_ANO
-	    MOVE suc1_suc TO suci
+	    MOVE ind TO suci
     END-IF.
-	
-    IF (archALeer IS = 2 and fin_suc2 IS NOT = "SI")THEN
-		MOVE suc2_horas TO cant_horas_a_sumar
-	    MOVE suc2_suc TO sucursal_impr
-
-	    MOVE suc2_suc TO ind
-	    MOVE suc2_clase TO indi
-	    MOVE suc2_fecha_mes TO mesi
-	    MOVE suc2_fecha_ano TO ano
-	    PERFORM INSERTAR_ANO
-	    MOVE suc2_suc TO suci
-    END-IF.
-	
-    IF (archALeer IS = 3 and fin_suc3 IS NOT = "SI")THEN
-   		MOVE suc3_horas TO cant_horas_a_sumar
-   		MOVE suc3_suc TO sucursal_impr
-
-	    MOVE suc3_suc TO ind
-	    MOVE suc3_clase TO indi
-	    MOVE suc3_fecha_mes TO mesi
-	    MOVE suc3_fecha_ano TO ano
-	    PERFORM INSERTAR_ANO
-	    MOVE suc3_suc TO suci
-    END-IF.
-	
-    IF (archALeer IS = 4 and fin_times IS NOT = "SI")THEN
+
+    IF (archALeer IS = 2 and fin_times IS NOT = "SI")THEN
 		MOVE tim_horas TO cant_horas_a_sumar
 		MOVE tim_suc TO sucursal_impr
+	    MOVE tim_clase TO clase_buscada
+	    MOVE tim_fecha TO fecha_mov_buscada
+	    PERFORM BUSCAR_SUCURSAL_Y_CLASE
 
-	    MOVE tim_suc TO ind
-	    MOVE tim_clase TO indi
 	    MOVE tim_fecha_mes TO mesi
 	    MOVE tim_fecha_ano TO ano
   	    PERFORM INSERTAR_ANO
-	    MOVE tim_suc TO suci
+	    MOVE ind TO suci
     END-IF.
 
 	ADD cant_horas_a_sumar TO TOT_GRAL.
@@ -854,66 +1238,75 @@ X_ano.
     PERFORM ARMAR_DISPLAY_FECHA.
 
 5222_SUMAR_EN_MATRIZ.
-	MOVE anoi TO anoii.
-	MOVE mesi TO mesii.
-	MOVE suci TO sucii.
-	ADD cant_horas_a_sumar TO m_horas(suci,anoi,mesi).
-	ADD cant_horas_a_sumar TO m2_horas(sucii,anoii).
-	ADD cant_horas_a_sumar TO m3_horas(mesii).
-	ADD cant_horas_a_sumar TO tot_tot_mat.
+*> si el anio del movimiento cayo fuera de la ventana de la matriz
+*> (anoi_valido = "NO", ver INSERTAR_ANO) el movimiento igual se cobra
+*> y se informa por fecha/profesor, solo queda afuera del listado de
+*> horas por anio y mes.
+	IF (anoi_valido IS = "SI" AND sucursal_encontrada IS = "SI") THEN
+		MOVE anoi TO anoii
+		MOVE mesi TO mesii
+		MOVE suci TO sucii
+		ADD cant_horas_a_sumar TO m_horas(suci,anoi,mesi)
+		ADD cant_horas_a_sumar TO m2_horas(sucii,anoii)
+		ADD cant_horas_a_sumar TO m3_horas(mesii)
+		ADD cant_horas_a_sumar TO tot_tot_mat
+	END-IF.
+
+5226_SUMAR_BILLING.
+*> totales de facturacion por sucursal y tipo de clase, para el informe
+*> nuevo. "tarifa" ya quedo con el importe de esta linea (no la tarifa
+*> por hora) porque ARMAR_DISPLAY_FECHA, llamado por 5221_SUMAR_TOTALES,
+*> lo convirtio con MULTIPLY cant_horas_a_sumar BY tarifa.
+	IF (sucursal_encontrada IS = "SI") AND (clase_encontrada IS = "SI") THEN
+		PERFORM BUSCAR_CLASE_REP
+		ADD cant_horas_a_sumar TO b_horas(suci,clasei)
+		ADD tarifa TO b_importe(suci,clasei)
+	END-IF.
 
 5223_ESCRIBO_MOV.
-	
-    IF (archALeer IS = 1 and fin_suc1 IS NOT = "SI")THEN
-	    MOVE reg_suc1 to reg_mae
+*> el movimiento individual, ya resuelto por 5221_SUMAR_TOTALES (que
+*> corre antes en 522_CICLO_FECHA y deja prof_ant_min/fecha_ant_min/
+*> sucursal_impr/clase_buscada/cant_horas_a_sumar/aux_tip_clase_tarifa/
+*> tarifa con los valores de esta linea: tarifa ya es el importe, no la
+*> tarifa por hora, porque ARMAR_DISPLAY_FECHA la convierte con MULTIPLY).
+    IF (archALeer IS = 1 and fin_sucmov IS NOT = "SI")THEN
+	    MOVE prof_ant_min TO mae_prof_num
+	    MOVE fecha_ant_min TO mae_fecha
+	    MOVE sucursal_impr TO mae_sucursal
+	    MOVE clase_buscada TO mae_clase
+	    MOVE cant_horas_a_sumar TO mae_horas
+	    MOVE aux_tip_clase_tarifa TO mae_tarifa
+	    MOVE tarifa TO mae_importe
+	    MOVE "S" TO mae_origen
 		WRITE reg_mae
     END-IF.
-	
-    IF (archALeer IS = 2 and fin_suc2 IS NOT = "SI")THEN
-	    MOVE reg_suc2 to reg_mae
-		WRITE reg_mae
-    END-IF.
-	
-    IF (archALeer IS = 3 and fin_suc3 IS NOT = "SI")THEN
-	    MOVE reg_suc3 to reg_mae
-		WRITE reg_mae
-    END-IF.
-	
-    IF (archALeer IS = 4 and fin_times IS NOT = "SI")THEN
-	    MOVE reg_time to reg_mae
+
+    IF (archALeer IS = 2 and fin_times IS NOT = "SI")THEN
+	    MOVE prof_ant_min TO mae_prof_num
+	    MOVE fecha_ant_min TO mae_fecha
+	    MOVE sucursal_impr TO mae_sucursal
+	    MOVE clase_buscada TO mae_clase
+	    MOVE cant_horas_a_sumar TO mae_horas
+	    MOVE aux_tip_clase_tarifa TO mae_tarifa
+	    MOVE tarifa TO mae_importe
+	    MOVE "T" TO mae_origen
 		WRITE reg_mae
     END-IF.
-	
-*> se debe escribir el movimiento individual como lo dice el enunciado
 
 5224_LEO_ARCH_MIN.
 	IF (archALeer IS = 1)THEN
-		READ suc1 AT END MOVE "SI" TO fin_suc1
-    END-IF.
-	IF (archALeer IS = 2)THEN
-	    READ suc2 AT END MOVE "SI" TO fin_suc2
+		PERFORM LEER_SUCMOV
     END-IF.
-	IF (archALeer IS = 3)THEN
-  		READ suc3 AT END MOVE "SI" TO fin_suc3	
-    END-IF.    
-    IF (archALeer IS = 4)THEN
-		READ tim  AT END MOVE "SI" TO fin_times
+    IF (archALeer IS = 2)THEN
+		PERFORM LEER_TIM
     END-IF.
 
 5225_BLOQUEO.
-	*> "XXXXX99999999XXXXXXX9999" es cuenta bloqueada  
-    IF (fin_suc1 IS = "SI")THEN
-	    MOVE "XXXXX99999999XXXXXXX9999" TO reg_suc1
-    END-IF.
-	
-    IF (fin_suc2 IS = "SI")THEN
-	    MOVE "XXXXX99999999XXXXXXX9999" TO reg_suc2
+	*> "XXXXX99999999XXXXXXX9999" es cuenta bloqueada
+    IF (fin_sucmov IS = "SI")THEN
+	    MOVE "XXXXX99999999XXXXXXX9999" TO reg_sucmov
     END-IF.
-	
-    IF (fin_suc3 IS = "SI")THEN
-	    MOVE "XXXXX99999999XXXXXXX9999" TO reg_suc3
-    END-IF.
-	
+
     IF (fin_times IS = "SI")THEN
 	    MOVE "XXXXX99999999XXXXXXX9999" TO reg_time
     END-IF.
@@ -932,7 +1325,24 @@ ARMAR_ENCABEZADO.
 		ADD 4 TO cont_titulo
 	END-IF.
 
-ARMAR_DISPLAY_FECHA_ANT.	
+ARMAR_ENCABEZADO_MAT.
+*> encabezado paginado del listado de horas por ano y mes, igual en
+*> espiritu a ARMAR_ENCABEZADO pero con su propio contador (cont_titulo_mat)
+*> porque es un listado aparte, con su propia cantidad de lineas por pagina.
+	IF (cont_titulo_mat IS = 0)THEN
+		MOVE fecha_hoy TO fechaHoy
+		MOVE cant_hojas TO enc_num_hoja
+		DISPLAY " "
+		DISPLAY encabezado
+		DISPLAY titulo2
+		DISPLAY " "
+		DISPLAY culumna_mat2
+		DISPLAY separador2
+		ADD 1 TO cant_hojas
+		ADD 6 TO cont_titulo_mat
+	END-IF.
+
+ARMAR_DISPLAY_FECHA_ANT.
 	DISPLAY culumnas_mat.
 	DISPLAY linea.
 	ADD 2 TO cont_titulo.
@@ -941,8 +1351,14 @@ ARMAR_DISPLAY_FECHA.
 	IF (cont_titulo IS = 0)THEN
 		MOVE cant_horas_a_sumar TO reg1_horas
 		MOVE sucursal_impr TO reg1_suc
-		MOVE fecha_ant_min to reg1_fecha		
-		MOVE v_tipo_clase(indi) TO aux_tipo_clase
+		MOVE fecha_ant_min to reg1_fecha
+		IF (clase_encontrada IS = "NO") THEN
+			MOVE clase_buscada TO aux_tip_clase_num
+			MOVE "CLASE NO ENCONTRADA" TO aux_tip_clase_desc
+			MOVE 0 TO aux_tip_clase_tarifa
+		ELSE
+			MOVE v_tipo_clase(indi) TO aux_tipo_clase
+		END-IF
 		MOVE aux_tipo_clase TO reg1_tip_cla
 		MOVE aux_tip_clase_tarifa TO reg1_tarifa
 		MOVE aux_tip_clase_tarifa TO tarifa
@@ -955,8 +1371,14 @@ ARMAR_DISPLAY_FECHA.
 		DISPLAY reg1_con_fecha 
 	ELSE
 		MOVE cant_horas_a_sumar TO reg2_horas
-		MOVE sucursal_impr TO reg2_suc 
-		MOVE v_tipo_clase(indi) TO aux_tipo_clase
+		MOVE sucursal_impr TO reg2_suc
+		IF (clase_encontrada IS = "NO") THEN
+			MOVE clase_buscada TO aux_tip_clase_num
+			MOVE "CLASE NO ENCONTRADA" TO aux_tip_clase_desc
+			MOVE 0 TO aux_tip_clase_tarifa
+		ELSE
+			MOVE v_tipo_clase(indi) TO aux_tipo_clase
+		END-IF
 		MOVE aux_tipo_clase TO reg2_tip_cla
 		MOVE aux_tip_clase_tarifa TO reg2_tarifa
 		MOVE aux_tip_clase_tarifa TO tarifa
@@ -989,30 +1411,185 @@ ARMAR_DISPLAY_GRAL.
 	DISPLAY reg5_tot_gral. 
 
 OBTENER_INFO_PROF.
-	READ profesores AT END MOVE "SI" TO fin_suc1.
+	READ profesores AT END MOVE "SI" TO profesores-estado.
 
 INSERTAR_ANO.
-    IF (ano IS = 2012)THEN
-	    MOVE 1 TO anoi
-    ELSE IF (ano IS = 2013)THEN
-	    MOVE 2 TO anoi
-    ELSE IF (ano IS = 2014)THEN
-	    MOVE 3 TO anoi
-    ELSE IF (ano IS = 2015)THEN
-	    MOVE 4 TO anoi
-    ELSE IF (ano IS = 2016)THEN
-	    MOVE 5 TO anoi
+*> ubica el anio del movimiento dentro de la ventana [ano_min, ano_min +
+*> CANT_ANIOS_MAX - 1) en vez de una lista fija de anios; ano_min ya
+*> quedo fijo antes de este ciclo (PRECALCULAR_ANIOS), asi que la
+*> posicion de un anio no cambia entre movimientos. cant_anios queda con
+*> la cantidad de posiciones de la ventana realmente usadas hasta el
+*> momento, para recorrer la matriz despues.
+    COMPUTE II = ano - ano_min + 1.
+    IF (II IS < 1) OR (II IS > CANT_ANIOS_MAX) THEN
+	    MOVE "NO" TO anoi_valido
+	    ADD 1 TO anio_fuera_rango
+    ELSE
+	    MOVE "SI" TO anoi_valido
+	    MOVE II TO anoi
+	    IF (II IS > cant_anios) THEN
+		    MOVE II TO cant_anios
+	    END-IF
     END-IF.
 
 LLENAR_ANO.
-    IF ( m IS = 1)THEN
-	    MOVE "2012" TO ano_impr
-    ELSE IF (m IS = 2)THEN
-	    MOVE "2013" TO ano_impr
-    ELSE IF (m IS = 3)THEN
-	    MOVE "2014" TO ano_impr
-    ELSE IF (m IS = 4)THEN
-	    MOVE "2015" TO ano_impr
-    ELSE IF (m IS = 5)THEN
-	    MOVE "2016" TO ano_impr
-    END-IF.
+    COMPUTE I = ano_min + m - 1.
+    MOVE I TO ano_impr.
+
+*> CICLO DE VALIDACION--------------------------------------------------------------
+
+BUSCAR_SUCURSAL_Y_CLASE.
+*> busca el codigo de sucursal (sucursal_impr) y el codigo de tipo de
+*> clase (clase_buscada) del movimiento actual contra las tablas
+*> maestras cargadas por 3_CICLO_SUCURSALES y 4_CICLO_TIPOS_CLASE. Si
+*> alguno no matchea, queda registrado como excepcion en vez de quedar
+*> indexado contra cualquier posicion de la tabla.
+	MOVE "SI" TO sucursal_encontrada
+	SEARCH ALL v_sucursal
+		AT END
+			MOVE "NO" TO sucursal_encontrada
+			SET ind TO 1
+			MOVE "SUCURSAL" TO exc_tipo_tmp
+			MOVE sucursal_impr TO exc_codigo_tmp
+			PERFORM REGISTRAR_EXCEPCION
+		WHEN v_suc_num(ind) IS = sucursal_impr
+			CONTINUE
+	END-SEARCH.
+
+	PERFORM BUSCAR_TARIFA_VIGENTE.
+
+BUSCAR_TARIFA_VIGENTE.
+*> a diferencia de sucursal, v_tip_clase_num ya no es clave unica (un
+*> mismo codigo de clase puede traer varias vigencias historicas), asi
+*> que en vez de SEARCH ALL se recorre la tabla linealmente hasta
+*> encontrar el renglon cuya vigencia [v_tip_clase_desde,v_tip_clase_hasta]
+*> contiene a fecha_mov_buscada (la fecha del propio movimiento, no la
+*> fecha de hoy). Al salir, indi queda apuntando al renglon vigente
+*> para que ARMAR_DISPLAY_FECHA lo use igual que antes.
+	MOVE "NO" TO clase_encontrada
+	SET indi TO 1
+	PERFORM BUSCAR_TARIFA_VIGENTE_IND
+		UNTIL (indi IS > cant_tipos_clase) OR (clase_encontrada IS = "SI").
+
+	IF (clase_encontrada IS = "NO") THEN
+		SET indi TO 1
+		MOVE "TIPO CLASE" TO exc_tipo_tmp
+		MOVE clase_buscada TO exc_codigo_tmp
+		PERFORM REGISTRAR_EXCEPCION
+	END-IF.
+
+BUSCAR_TARIFA_VIGENTE_IND.
+	IF (v_tip_clase_num(indi) IS = clase_buscada)
+	AND (v_tip_clase_desde(indi) IS NOT > fecha_mov_buscada)
+	AND (v_tip_clase_hasta(indi) IS NOT < fecha_mov_buscada) THEN
+		MOVE "SI" TO clase_encontrada
+	ELSE
+		SET indi UP BY 1
+	END-IF.
+
+BUSCAR_CLASE_REP.
+*> ubica la posicion del codigo de clase (sin vigencias repetidas) en
+*> v_clases_rep, para acumular el informe de facturacion por sucursal
+*> y tipo de clase. ACTUALIZAR_CLASES_REP arma v_clases_rep confiando
+*> en el orden del archivo (no lo ordena de verdad), asi que en vez de
+*> SEARCH ALL se recorre linealmente, igual que BUSCAR_TARIFA_VIGENTE;
+*> un codigo que no aparezca en la lista queda registrado como excepcion
+*> en vez de sumarse silenciosamente a lo que haya en la posicion 1.
+	MOVE "NO" TO clase_rep_encontrada
+	SET clasei TO 1
+	PERFORM BUSCAR_CLASE_REP_IND
+		UNTIL (clasei IS > cant_clases_rep) OR (clase_rep_encontrada IS = "SI").
+
+	IF (clase_rep_encontrada IS = "NO") THEN
+		SET clasei TO 1
+		MOVE "CLASE REP" TO exc_tipo_tmp
+		MOVE clase_buscada TO exc_codigo_tmp
+		PERFORM REGISTRAR_EXCEPCION
+	END-IF.
+
+BUSCAR_CLASE_REP_IND.
+	IF (v_clase_rep_cod(clasei) IS = clase_buscada) THEN
+		MOVE "SI" TO clase_rep_encontrada
+	ELSE
+		SET clasei UP BY 1
+	END-IF.
+
+REGISTRAR_EXCEPCION.
+	IF (cant_excepciones IS < 500) THEN
+		ADD 1 TO cant_excepciones
+		MOVE exc_tipo_tmp TO exc_tipo(cant_excepciones)
+		MOVE exc_codigo_tmp TO exc_codigo(cant_excepciones)
+		MOVE prof_ant_min TO exc_prof(cant_excepciones)
+		MOVE fecha_ant_min TO exc_fecha(cant_excepciones)
+		IF (exc_tipo_tmp IS = "PROFESOR") THEN
+			ADD 1 TO cant_prof_no_enc
+		END-IF
+	END-IF.
+
+8_IMPRIMO_EXCEPCIONES.
+*> listado de codigos de sucursal/tipo de clase referenciados en los
+*> movimientos que no se pudieron resolver contra sucursales.txt o
+*> tiposClase.txt, para que se corrijan antes de confiar en el informe.
+	IF (cant_excepciones IS > cant_prof_no_enc) THEN
+		DISPLAY " "
+		DISPLAY linea
+		DISPLAY "Excepciones: codigos de sucursal/tipo de clase no encontrados"
+		DISPLAY linea
+		PERFORM IMPRIMIR_EXCEPCION VARYING exci FROM 1 BY 1 UNTIL exci IS > cant_excepciones
+	END-IF.
+
+IMPRIMIR_EXCEPCION.
+	IF (exc_tipo(exci) IS NOT = "PROFESOR") THEN
+		DISPLAY exc_tipo(exci) " codigo=" exc_codigo(exci) " profesor=" exc_prof(exci) " fecha=" exc_fecha(exci)
+	END-IF.
+
+9_IMPRIMO_PROF_NO_ENCONTRADOS.
+*> listado aparte (pedido por separado del de sucursal/tipo de clase)
+*> de numeros de profesor referenciados en los movimientos que no
+*> aparecen en profesores.txt, para que nomina corrija el maestro antes
+*> de confiar en el informe.
+	IF (cant_prof_no_enc IS > 0) THEN
+		DISPLAY " "
+		DISPLAY linea
+		DISPLAY "Profesores no encontrados en PROFESORES"
+		DISPLAY linea
+		PERFORM IMPRIMIR_PROF_NO_ENCONTRADO VARYING exci FROM 1 BY 1 UNTIL exci IS > cant_excepciones
+	END-IF.
+
+IMPRIMIR_PROF_NO_ENCONTRADO.
+	IF (exc_tipo(exci) IS = "PROFESOR") THEN
+		DISPLAY "profesor=" exc_prof(exci) " fecha=" exc_fecha(exci)
+	END-IF.
+
+*> CICLO DE FACTURACION POR SUCURSAL--------------------------------------
+
+10_IMPRIMO_BILLING.
+*> informe nuevo: horas e importe del corrido, totalizados por
+*> sucursal y tipo de clase (ademas de los totales por fecha/profesor/
+*> general que ya se imprimian).
+	DISPLAY " ".
+	DISPLAY linea.
+	DISPLAY titulo_bill.
+	DISPLAY linea.
+	DISPLAY columnas_bill.
+	PERFORM 10A_IMPRIMO_BILL_SUC VARYING bsuci FROM 1 BY 1
+		UNTIL bsuci IS > cant_sucursales.
+
+10A_IMPRIMO_BILL_SUC.
+	MOVE 0 TO bill_tot_horas_tmp.
+	MOVE 0 TO bill_tot_impor_tmp.
+	PERFORM 10B_IMPRIMO_BILL_CLASE VARYING bclasei FROM 1 BY 1
+		UNTIL bclasei IS > cant_clases_rep.
+	MOVE bill_tot_horas_tmp TO bill_tot_horas.
+	MOVE bill_tot_impor_tmp TO bill_tot_impor.
+	DISPLAY reg_bill_tot_suc.
+	DISPLAY " ".
+
+10B_IMPRIMO_BILL_CLASE.
+	MOVE v_suc_num(bsuci) TO bill_suc.
+	MOVE v_clase_rep_desc(bclasei) TO bill_clase.
+	MOVE b_horas(bsuci,bclasei) TO bill_horas.
+	MOVE b_importe(bsuci,bclasei) TO bill_impor.
+	DISPLAY reg_bill.
+	ADD b_horas(bsuci,bclasei) TO bill_tot_horas_tmp.
+	ADD b_importe(bsuci,bclasei) TO bill_tot_impor_tmp.
